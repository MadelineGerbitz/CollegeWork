@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Dept_Activity.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *This project reads the master journal file after a
+      *General_Ledger run and prints one activity statement per
+      *department, listing every journal entry posted by that
+      *department and a department subtotal.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Master file contains journal postings.
+           SELECT MASTER-FILE
+               ASSIGN TO UT-SYS-MASTER-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Department statement file is the printed report this program
+      *produces.
+           SELECT DEPT-STMT-FILE
+               ASSIGN TO UT-SYS-DEPT-STMT-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE
+           RECORD CONTAINS 48.
+           COPY MSTREC.
+
+       FD DEPT-STMT-FILE
+           RECORD CONTAINS 80.
+       01 DEPT-STMT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-MASTER-FILE PIC X(100)
+              VALUE "C:\COBOL\master.dat".
+           05 UT-SYS-DEPT-STMT-FILE PIC X(100)
+              VALUE "C:\COBOL\deptstmt.dat".
+
+      ******************************************************************
+      *EOF switches are used to read through a file without going past
+      *the end of file.
+      ******************************************************************
+       01 WS-PROGRAM-SWITCHES.
+           05 WS-EOF-MASTER-SWITCH PIC X(1).
+            88 EOF-MASTER VALUE "T".
+            88 NOT-EOF-MASTER VALUE "F".
+
+      ******************************************************************
+      *Department table drives which statements get printed and in
+      *what order. Adding a department here is all this program needs
+      *to pick up its statement.
+      ******************************************************************
+       01 WS-DEPT-TABLE.
+           05 FILLER PIC X(18) VALUE "01TICKETING       ".
+           05 FILLER PIC X(18) VALUE "02CONCESSIONS     ".
+           05 FILLER PIC X(18) VALUE "03POINT OF SALE   ".
+           05 FILLER PIC X(18) VALUE "04RECEIVING       ".
+           05 FILLER PIC X(18) VALUE "09SUSPENSE        ".
+       01 WS-DEPT-TABLE-R REDEFINES WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 5 TIMES.
+            10 WS-DEPT-CODE PIC 9(02).
+            10 WS-DEPT-NAME PIC X(16).
+       01 WS-DEPT-SUB PIC 9(02).
+
+      ******************************************************************
+      *Temp variables are used for keeping track of info used for
+      *multiple records.
+      ******************************************************************
+       01 WS-TEMP-VARIABLES.
+           05 WS-DEPT-SUBTOTAL PIC S9(8)V99.
+
+      ******************************************************************
+      *Layout for one printed detail line of a department statement.
+      ******************************************************************
+       01 WS-DETAIL-LINE.
+           05 WS-DT-JOURNAL-NUMBER PIC Z(7)9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DT-DATE PIC 9(8).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DT-ACC-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DT-TYPE PIC X(1).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DT-AMOUNT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Open the report file and print the title
+      *Step 2: Print one statement per department in the table
+      *Step 3: Close the report file and stop the program
+      ******************************************************************
+       100-MAIN.
+           OPEN OUTPUT DEPT-STMT-FILE
+           PERFORM 150-PRINT-TITLE
+           PERFORM 200-PRINT-DEPT-STATEMENT
+               THRU 200-PRINT-DEPT-STATEMENT-EXIT
+               VARYING WS-DEPT-SUB FROM 1 BY 1
+               UNTIL WS-DEPT-SUB > 5
+           CLOSE DEPT-STMT-FILE
+           STOP RUN.
+      ******************************************************************
+      *Prints the report title.
+      ******************************************************************
+       150-PRINT-TITLE.
+           MOVE "DEPARTMENT ACTIVITY STATEMENTS" TO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE.
+       150-PRINT-TITLE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Prints one department's heading, scans the master file for that
+      *department's journal entries, and prints the subtotal.
+      ******************************************************************
+       200-PRINT-DEPT-STATEMENT.
+           MOVE 0 TO WS-DEPT-SUBTOTAL
+           PERFORM 210-PRINT-DEPT-HEADING
+           OPEN INPUT MASTER-FILE
+           MOVE "F" TO WS-EOF-MASTER-SWITCH
+           PERFORM 220-SCAN-MASTER THRU 220-SCAN-MASTER-EXIT
+               UNTIL EOF-MASTER
+           CLOSE MASTER-FILE
+           PERFORM 230-PRINT-DEPT-SUBTOTAL.
+       200-PRINT-DEPT-STATEMENT-EXIT.
+           EXIT.
+      ******************************************************************
+      *Prints the department name and column headings.
+      ******************************************************************
+       210-PRINT-DEPT-HEADING.
+           MOVE SPACES TO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO DEPT-STMT-LINE
+           STRING "DEPARTMENT: " DELIMITED BY SIZE
+               WS-DEPT-NAME(WS-DEPT-SUB) DELIMITED BY SIZE
+               INTO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE
+           MOVE "JOURNAL #   DATE      ACCT  TYPE    AMOUNT"
+               TO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE.
+       210-PRINT-DEPT-HEADING-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one master record and prints it if it belongs to the
+      *department this statement is for.
+      ******************************************************************
+       220-SCAN-MASTER.
+           READ MASTER-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-MASTER-SWITCH
+                NOT AT END
+                   IF MST-DEPARTMENT-CODE = WS-DEPT-CODE(WS-DEPT-SUB)
+                      PERFORM 225-PRINT-DETAIL
+                   END-IF
+           END-READ.
+       220-SCAN-MASTER-EXIT.
+           EXIT.
+      ******************************************************************
+      *Builds and writes one detail line, and adds the entry into the
+      *department's running subtotal.
+      ******************************************************************
+       225-PRINT-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE MST-JOURNAL-NUMBER TO WS-DT-JOURNAL-NUMBER
+           MOVE MST-DATE-TRANS TO WS-DT-DATE
+           MOVE MST-ACC-ID TO WS-DT-ACC-ID
+           MOVE MST-TRANS-TYPE TO WS-DT-TYPE
+           MOVE MST-TRANS-AMT TO WS-DT-AMOUNT
+           ADD MST-TRANS-AMT TO WS-DEPT-SUBTOTAL
+           MOVE WS-DETAIL-LINE TO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE.
+       225-PRINT-DETAIL-EXIT.
+           EXIT.
+      ******************************************************************
+      *Prints the department's subtotal line.
+      ******************************************************************
+       230-PRINT-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-SUBTOTAL TO WS-DT-AMOUNT
+           MOVE SPACES TO DEPT-STMT-LINE
+           STRING "DEPARTMENT SUBTOTAL: " DELIMITED BY SIZE
+               WS-DT-AMOUNT DELIMITED BY SIZE
+               INTO DEPT-STMT-LINE
+           WRITE DEPT-STMT-LINE BEFORE ADVANCING 1 LINE.
+       230-PRINT-DEPT-SUBTOTAL-EXIT.
+           EXIT.
