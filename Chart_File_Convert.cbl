@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Chart_File_Convert.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *One-time utility for converting an existing chart.dat from the
+      *plain SEQUENTIAL organization it was written under into the
+      *ORGANIZATION IS INDEXED layout General_Ledger/Trial_Balance/
+      *Period_Close now expect. The record layout itself (CHACCT) has
+      *not changed - every field and its width are identical - only
+      *how the file is organized on disk has, so this is a straight
+      *copy keyed on CH-ACC-ID rather than a field-by-field rebuild.
+      *Operations should rename the existing chart.dat aside to
+      *chart.old, run this program once, and confirm the new chart.dat
+      *reads back the same balances (Trial_Balance is a convenient way
+      *to check) before General_Ledger is run against it again.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Old chart file as written by the pre-indexed programs.
+           SELECT OLD-CHART-FILE
+               ASSIGN TO UT-SYS-OLD-CHART-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *New chart file, indexed by account ID the way the current
+      *programs require.
+           SELECT NEW-CHART-FILE
+               ASSIGN TO UT-SYS-CHART-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NCH-ACC-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-CHART-FILE
+           RECORD CONTAINS 37.
+           COPY CHACCT.
+
+      *Same fields as CHACCT, renamed so this program can hold an old
+      *and a new chart record in working storage at the same time
+      *without a duplicate-data-name conflict.
+       FD NEW-CHART-FILE
+           RECORD CONTAINS 37.
+           COPY CHACCT REPLACING
+               ==CHART-INFO== BY ==NEW-CHART-INFO==
+               ==CH-ACC-ID== BY ==NCH-ACC-ID==
+               ==CH-ACC-NAME== BY ==NCH-ACC-NAME==
+               ==CH-ACC-BALANCE== BY ==NCH-ACC-BALANCE==
+               ==CH-LAST-CLOSED-PERIOD== BY ==NCH-LAST-CLOSED-PERIOD==
+               ==ACC-CASH== BY ==NACC-CASH==
+               ==ACC-SALES== BY ==NACC-SALES==
+               ==ACC-EXPENSES== BY ==NACC-EXPENSES==
+               ==ACC-AR== BY ==NACC-AR==
+               ==ACC-RE== BY ==NACC-RE==
+               ==ACC-SUSPENSE== BY ==NACC-SUSPENSE==.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-OLD-CHART-FILE PIC X(100)
+              VALUE "C:\COBOL\chart.old".
+           05 UT-SYS-CHART-FILE PIC X(100)
+              VALUE "C:\COBOL\chart.dat".
+
+      ******************************************************************
+      *EOF switch is used to read through the old file without going
+      *past the end of file.
+      ******************************************************************
+       01 WS-PROGRAM-SWITCHES.
+           05 WS-EOF-OLD-CHART-SWITCH PIC X(1).
+            88 EOF-OLD-CHART VALUE "T".
+            88 NOT-EOF-OLD-CHART VALUE "F".
+
+      ******************************************************************
+      *Temp variables are used for keeping track of info used for
+      *multiple records.
+      ******************************************************************
+       01 WS-TEMP-VARIABLES.
+           05 WS-CONVERTED-COUNT PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Open the old sequential chart file and the new indexed
+      *         chart file
+      *Step 2: Copy every account record across unchanged, keyed on
+      *         account ID
+      *Step 3: Display the converted count and stop the program
+      ******************************************************************
+       100-MAIN.
+           OPEN INPUT OLD-CHART-FILE
+           OPEN OUTPUT NEW-CHART-FILE
+           MOVE "F" TO WS-EOF-OLD-CHART-SWITCH
+           PERFORM 200-CONVERT-RECORD THRU 200-CONVERT-RECORD-EXIT
+               UNTIL EOF-OLD-CHART
+           DISPLAY WS-CONVERTED-COUNT " ACCOUNT RECORD(S) CONVERTED"
+           CLOSE OLD-CHART-FILE
+                 NEW-CHART-FILE
+           STOP RUN.
+      ******************************************************************
+      *Reads one account record from the old file and writes it,
+      *unchanged, to the new indexed file. The two record areas share
+      *an identical layout under different names, so this is a group
+      *move rather than a field-by-field rebuild.
+      ******************************************************************
+       200-CONVERT-RECORD.
+           READ OLD-CHART-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-OLD-CHART-SWITCH
+                NOT AT END
+                   MOVE CHART-INFO TO NEW-CHART-INFO
+                   WRITE NEW-CHART-INFO
+                       INVALID KEY
+                          DISPLAY "DUPLICATE ACCOUNT ID " NCH-ACC-ID
+                              " - RECORD NOT CONVERTED"
+                       NOT INVALID KEY
+                          ADD 1 TO WS-CONVERTED-COUNT
+                   END-WRITE
+           END-READ.
+       200-CONVERT-RECORD-EXIT.
+           EXIT.
