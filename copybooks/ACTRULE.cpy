@@ -0,0 +1,19 @@
+      ******************************************************************
+      *Department/account activity rule record layout.
+      *Each record tells General_Ledger whether a department may post
+      *to a GL account and, if so, which transaction type (D/C) a
+      *positive or negative amount becomes and which direction the
+      *posting moves the chart balance. Adding a department or GL
+      *account only means adding rows to this file, not recompiling.
+      ******************************************************************
+       01 ACT-INFO.
+           05 ACT-DEPT-CODE PIC 9(02).
+           05 ACT-ACC-ID PIC 9(02).
+           05 ACT-ALLOWED PIC X(01).
+            88 ACTIVITY-ALLOWED VALUE 'Y'.
+            88 ACTIVITY-DISALLOWED VALUE 'N'.
+           05 ACT-POS-TYPE PIC X(01).
+           05 ACT-NEG-TYPE PIC X(01).
+           05 ACT-POST-SIGN PIC X(01).
+            88 POST-SIGN-ADD VALUE '+'.
+            88 POST-SIGN-SUBTRACT VALUE '-'.
