@@ -0,0 +1,27 @@
+      ******************************************************************
+      *Incoming transaction record layout.
+      *Shared by General_Ledger and the intake program that builds
+      *TRANS-FILE from each department's raw feed. Department and
+      *account codes are two digits so new departments and GL
+      *accounts can be added without widening this layout again.
+      *TRANS-REVERSAL-OF-JRNL carries the original MST-JOURNAL-NUMBER
+      *being corrected; zero means this is an ordinary transaction.
+      ******************************************************************
+       01 TRANS-INFO.
+           05 TRANS-DEPT-CODE PIC 9(02).
+            88 DEPT-TIC VALUE 1.
+            88 DEPT-CON VALUE 2.
+            88 DEPT-POC VALUE 3.
+            88 DEPT-REC VALUE 4.
+            88 DEPT-SUSPENSE VALUE 9.
+           05 TRANS-AMT PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+           05 TRANS-ACC PIC 9(02).
+            88 ACC-CASH VALUE 1.
+            88 ACC-SALES VALUE 2.
+            88 ACC-EXPENSES VALUE 3.
+            88 ACC-AR VALUE 4.
+            88 ACC-RE VALUE 5.
+            88 ACC-SUSPENSE VALUE 9.
+           05 TRANS-DATE PIC 9(8).
+           05 TRANS-REVERSAL-OF-JRNL PIC 9(8).
+            88 TRANS-IS-REVERSAL VALUES 00000001 THRU 99999999.
