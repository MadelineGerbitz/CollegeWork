@@ -0,0 +1,25 @@
+      ******************************************************************
+      *Chart of accounts record layout.
+      *Shared by General_Ledger and the reporting programs that read
+      *CHART-FILE so every program agrees on one record description.
+      *Account ID is two digits so new GL accounts can be added
+      *without widening this layout again.
+      *CH-LAST-CLOSED-PERIOD holds the date of the last period-end
+      *close that touched this account; zero means it has never been
+      *closed.
+      *Account 9 is Suspense - a holding account for incoming
+      *transactions the intake program could not match to a real
+      *department/account combination.
+      ******************************************************************
+       01 CHART-INFO.
+           05 CH-ACC-ID PIC 9(02).
+            88 ACC-CASH VALUE 1.
+            88 ACC-SALES VALUE 2.
+            88 ACC-EXPENSES VALUE 3.
+            88 ACC-AR VALUE 4.
+            88 ACC-RE VALUE 5.
+            88 ACC-SUSPENSE VALUE 9.
+           05 CH-ACC-NAME PIC X(16).
+           05 CH-ACC-BALANCE PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CH-LAST-CLOSED-PERIOD PIC 9(8).
