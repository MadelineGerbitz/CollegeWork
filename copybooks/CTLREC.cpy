@@ -0,0 +1,57 @@
+      ******************************************************************
+      *Control/checkpoint record layout.
+      *Shared by General_Ledger and any other program that must assign
+      *journal numbers or inspect the state of the last General_Ledger
+      *run (Period_Close, for the journal number it stamps on the
+      *closing entry).
+      *CTL-LAST-TRANS-COUNT is how many TRANS-FILE records a run had
+      *read and disposed of (posted or rejected) when it last
+      *checkpointed; CTL-RUN-STATUS says whether that run went on to
+      *finish cleanly. On a clean finish CTL-LAST-TRANS-COUNT is reset
+      *to zero and CTL-RUN-STATUS is set to CTL-RUN-COMPLETE, so the
+      *next invocation knows a fresh TRANS-FILE is mounted and does not
+      *skip past its records as if they were the tail of an interrupted
+      *run; when a run ends without reaching that point, CTL-RUN-STATUS
+      *is left at CTL-RUN-INCOMPLETE and the stored count tells a
+      *restart of the same file how far to skip.
+      *CTL-SALES-TOTAL/CTL-EXPENSE-TOTAL/CTL-AR-TOTAL are the running
+      *per-account totals 810-COMMIT-CHART has not yet folded into
+      *Cash; CTL-READ-COUNT/CTL-POSTED-COUNT/CTL-REJECT-COUNT and
+      *CTL-DEBIT-TOTAL/CTL-CREDIT-TOTAL are the batch control report's
+      *running figures. Carrying all of these here means a restart
+      *after an abend picks up the whole day's batch exactly where the
+      *last run left off, for the report as well as for the postings.
+      *CTL-CASH-FOLDED says whether 810-COMMIT-CHART has already
+      *applied CTL-SALES-TOTAL/CTL-EXPENSE-TOTAL/CTL-AR-TOTAL to the
+      *Cash balance for this run; it is checkpointed the moment that
+      *REWRITE succeeds, before CTL-RUN-STATUS is ever set complete, so
+      *a restart that finds TRANS-FILE already fully consumed does not
+      *fold the same totals into Cash a second time. CTL-CASH-LEG-TOTAL
+      *is the net amount that fold moved into (or out of) Cash,
+      *preserved here so the batch control report can reconcile against
+      *it even if this run's own read loop does no work.
+      ******************************************************************
+       01 CONTROL-INFO.
+           05 LAST-JOURNAL-NUMBER PIC 9(8).
+           05 CTL-LAST-TRANS-COUNT PIC 9(8).
+           05 CTL-SALES-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-EXPENSE-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-AR-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-READ-COUNT PIC 9(8).
+           05 CTL-POSTED-COUNT PIC 9(8).
+           05 CTL-REJECT-COUNT PIC 9(8).
+           05 CTL-DEBIT-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-CREDIT-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-CASH-LEG-TOTAL PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 CTL-RUN-STATUS PIC X(01).
+            88 CTL-RUN-COMPLETE VALUE "C".
+            88 CTL-RUN-INCOMPLETE VALUE "I".
+           05 CTL-CASH-FOLDED PIC X(01).
+            88 CTL-CASH-ALREADY-FOLDED VALUE "Y".
+            88 CTL-CASH-NOT-FOLDED VALUE "N".
