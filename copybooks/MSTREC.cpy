@@ -0,0 +1,38 @@
+      ******************************************************************
+      *Master journal record layout.
+      *Shared by General_Ledger and the department reporting programs
+      *that read MASTER-FILE. Department and account codes are two
+      *digits so new departments and GL accounts can be added without
+      *widening this layout again.
+      *MST-REVERSAL-OF-JRNL is the audit link back to the original
+      *entry a reversing entry corrects; zero means this entry is not
+      *a reversal.
+      *Department 0 (System) is used for entries no department posted,
+      *such as the journal entry Period_Close writes for the net
+      *income it moves into Retained Earnings.
+      ******************************************************************
+       01 MASTER-INFO.
+           05 MST-JOURNAL-NUMBER PIC 9(8).
+           05 MST-DEPARTMENT-CODE PIC 9(02).
+            88 DEPT-SYSTEM VALUE 0.
+            88 DEPT-TIC VALUE 1.
+            88 DEPT-CON VALUE 2.
+            88 DEPT-POC VALUE 3.
+            88 DEPT-REC VALUE 4.
+            88 DEPT-SUSPENSE VALUE 9.
+           05 MST-TRANS-AMT PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 MST-TRANS-TYPE PIC X(1).
+            88 TYPE-DEBIT VALUE 'D'.
+            88 TYPE-CREDIT VALUE 'C'.
+           05 MST-ACC-ID PIC 9(02).
+            88 ACC-CASH VALUE 1.
+            88 ACC-SALES VALUE 2.
+            88 ACC-EXPENSES VALUE 3.
+            88 ACC-AR VALUE 4.
+            88 ACC-RE VALUE 5.
+            88 ACC-SUSPENSE VALUE 9.
+           05 MST-DATE-TRANS PIC 9(8).
+           05 MST-DATE-ENTERED PIC 9(8).
+           05 MST-REVERSAL-OF-JRNL PIC 9(8).
+            88 MST-IS-REVERSAL VALUES 00000001 THRU 99999999.
