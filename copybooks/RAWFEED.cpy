@@ -0,0 +1,27 @@
+      ******************************************************************
+      *Raw department feed record layout.
+      *Used only by the intake program that validates and translates
+      *each department's raw feed into TRANS-FILE. The fields keep the
+      *same widths and pictures as TRANS-INFO so a well-formed feed
+      *record translates straight across; the intake program checks
+      *each field for NUMERIC before trusting it.
+      ******************************************************************
+       01 RAW-FEED-INFO.
+           05 RAW-DEPT-CODE PIC 9(02).
+           05 RAW-ACC-CODE PIC 9(02).
+           05 RAW-AMOUNT PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 RAW-DATE PIC 9(8).
+           05 RAW-REVERSAL-OF-JRNL PIC 9(8).
+      ******************************************************************
+      *Alphanumeric view of the same bytes, used to copy a field's raw
+      *content (for a suspense log, for example) without the "MOVE of
+      *non-integer to alphanumeric" warning a direct numeric-to-X move
+      *would raise.
+      ******************************************************************
+       01 RAW-FEED-INFO-X REDEFINES RAW-FEED-INFO.
+           05 RAW-DEPT-CODE-X PIC X(02).
+           05 RAW-ACC-CODE-X PIC X(02).
+           05 RAW-AMOUNT-X PIC X(11).
+           05 RAW-DATE-X PIC X(08).
+           05 RAW-REVERSAL-OF-JRNL-X PIC X(08).
