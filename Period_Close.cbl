@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Period_Close.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *This project runs the period-end close against the chart of
+      *accounts file. Sales and Expenses are zeroed out, their net
+      *result is posted into the Retained Earnings account, and every
+      *account is stamped with the date it was closed.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Chart file contains account IDs, Titles, and balances. Indexed
+      *by account ID; read here in ascending key order like a plain
+      *sequential file.
+           SELECT CHART-FILE
+               ASSIGN TO UT-SYS-CHART-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CH-ACC-ID.
+      *Control file contains last journal number, shared with
+      *General_Ledger so the closing entry gets its own journal number
+      *instead of reusing one.
+           SELECT CONTROL-FILE
+               ASSIGN TO UT-SYS-CONTROL-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Master file contains journal postings; the closing entry that
+      *moves net income into Retained Earnings is written here like
+      *any other posting, so it leaves the same audit trail.
+           SELECT MASTER-FILE
+               ASSIGN TO UT-SYS-MASTER-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHART-FILE
+           RECORD CONTAINS 37.
+           COPY CHACCT.
+
+      *See CTLREC for field meanings; this is the same control record
+      *General_Ledger assigns journal numbers from.
+       FD CONTROL-FILE
+           RECORD CONTAINS 108.
+           COPY CTLREC.
+
+       FD MASTER-FILE
+           RECORD CONTAINS 48.
+           COPY MSTREC.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-CHART-FILE PIC X(100)
+              VALUE "C:\COBOL\chart.dat".
+           05 UT-SYS-CONTROL-FILE PIC X(100)
+              VALUE "C:\COBOL\control.dat".
+           05 UT-SYS-MASTER-FILE PIC X(100)
+              VALUE "C:\COBOL\master.dat".
+
+      ******************************************************************
+      *EOF switches are used to read through a file without going past
+      *the end of file.
+      ******************************************************************
+       01 WS-PROGRAM-SWITCHES.
+           05 WS-EOF-CHART-SWITCH PIC X(1).
+            88 EOF-CHART VALUE "T".
+            88 NOT-EOF-CHART VALUE "F".
+      *Set "N" by 050-CHECK-RUN-STATUS when CONTROL-FILE shows a
+      *General_Ledger run still incomplete, so 100-MAIN refuses to
+      *close the period against a chart that still has Sales/Expense/
+      *AR totals waiting to be folded into Cash.
+           05 WS-CLOSE-ALLOWED-SWITCH PIC X(1) VALUE "Y".
+            88 CLOSE-ALLOWED VALUE "Y".
+            88 CLOSE-NOT-ALLOWED VALUE "N".
+
+      ******************************************************************
+      *Temp variables are used for keeping track of info used for
+      *multiple records.
+      ******************************************************************
+       01 WS-TEMP-VARIABLES.
+           05 WS-NET-INCOME PIC S9(8)V99 VALUE 0.
+           05 CURRENT-JOURNAL-NUMBER PIC 9(8).
+
+      ******************************************************************
+      *Close date stamped onto every chart account this run touches.
+      ******************************************************************
+       01 WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+            10 WS-CURRENT-YEAR PIC 9(4).
+            10 WS-CURRENT-MONTH PIC 9(2).
+            10 WS-CURRENT-DAY PIC 9(2).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Get today's date for the closed-period stamp
+      *Step 2: Open the chart file
+      *Step 3: Close each account, accumulating the net Sales/Expenses
+      *         result and posting it into Retained Earnings
+      *Step 4: Close the file and write the closing entry to the
+      *         journal so it leaves the same audit trail every other
+      *         balance change in the system does
+      *Step 5: Stop the program
+      ******************************************************************
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           PERFORM 050-CHECK-RUN-STATUS THRU 050-CHECK-RUN-STATUS-EXIT
+           IF CLOSE-NOT-ALLOWED
+               DISPLAY "PERIOD CLOSE ABORTED - GENERAL LEDGER RUN "
+                   "IS STILL INCOMPLETE"
+               DISPLAY "RERUN General_Ledger TO COMPLETION, THEN "
+                   "RETRY THE PERIOD CLOSE"
+               STOP RUN
+           END-IF
+           OPEN I-O CHART-FILE
+           MOVE "F" TO WS-EOF-CHART-SWITCH
+           PERFORM 200-CLOSE-ACCOUNT THRU 200-CLOSE-ACCOUNT-EXIT
+               UNTIL EOF-CHART
+           CLOSE CHART-FILE
+           PERFORM 300-POST-CLOSING-ENTRY
+               THRU 300-POST-CLOSING-ENTRY-EXIT
+           DISPLAY "PERIOD CLOSE COMPLETE - NET INCOME " WS-NET-INCOME
+           STOP RUN.
+      ******************************************************************
+      *Refuses to let a period close start while a General_Ledger run
+      *is mid-flight. CTL-RUN-INCOMPLETE means CTL-SALES-TOTAL/
+      *CTL-EXPENSE-TOTAL/CTL-AR-TOTAL may still be sitting unfolded,
+      *waiting for that run's own restart to commit them into Cash; if
+      *this program zeroed the chart's current Sales/Expenses balances
+      *out from under it, that later fold would still run and would
+      *have no matching Sales/Expenses balance left to move out of -
+      *permanently unbalancing the chart.
+      ******************************************************************
+       050-CHECK-RUN-STATUS.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+           CLOSE CONTROL-FILE
+           IF CTL-RUN-INCOMPLETE
+               MOVE "N" TO WS-CLOSE-ALLOWED-SWITCH
+           END-IF.
+       050-CHECK-RUN-STATUS-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one chart account and, depending on which account it is,
+      *zeroes it into the net income total, posts the net income total
+      *to Retained Earnings, or leaves the balance untouched. Every
+      *account gets today's date stamped as its closed period.
+      ******************************************************************
+       200-CLOSE-ACCOUNT.
+           READ CHART-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-CHART-SWITCH
+                NOT AT END
+                   IF ACC-SALES IN CH-ACC-ID
+                       ADD CH-ACC-BALANCE TO WS-NET-INCOME
+                       MOVE 0 TO CH-ACC-BALANCE
+                   ELSE IF ACC-EXPENSES IN CH-ACC-ID
+                       SUBTRACT CH-ACC-BALANCE FROM WS-NET-INCOME
+                       MOVE 0 TO CH-ACC-BALANCE
+                   ELSE IF ACC-RE IN CH-ACC-ID
+                       ADD WS-NET-INCOME TO CH-ACC-BALANCE
+                   END-IF
+                   MOVE WS-CURRENT-DATE-DATA TO CH-LAST-CLOSED-PERIOD
+                   REWRITE CHART-INFO
+           END-READ.
+       200-CLOSE-ACCOUNT-EXIT.
+           EXIT.
+      ******************************************************************
+      *Writes the closing entry that moves the period's net income into
+      *Retained Earnings to MASTER-FILE, under its own journal number,
+      *the same as any other posting - this is the only balance change
+      *in the system that used to happen off-ledger. Department 0
+      *(System) is used since no department posted this entry; the
+      *entry debits or credits Retained Earnings depending on whether
+      *the period had net income or a net loss.
+      ******************************************************************
+       300-POST-CLOSING-ENTRY.
+           PERFORM 310-ASSIGN-JOURNAL-NUMBER
+               THRU 310-ASSIGN-JOURNAL-NUMBER-EXIT
+           MOVE CURRENT-JOURNAL-NUMBER TO MST-JOURNAL-NUMBER
+           MOVE 0 TO MST-DEPARTMENT-CODE
+           MOVE 5 TO MST-ACC-ID
+           MOVE WS-NET-INCOME TO MST-TRANS-AMT
+           IF WS-NET-INCOME >= 0
+               MOVE "C" TO MST-TRANS-TYPE
+           ELSE
+               MOVE "D" TO MST-TRANS-TYPE
+           END-IF
+           MOVE WS-CURRENT-DATE-DATA TO MST-DATE-TRANS
+           MOVE WS-CURRENT-DATE-DATA TO MST-DATE-ENTERED
+           MOVE 0 TO MST-REVERSAL-OF-JRNL
+           OPEN EXTEND MASTER-FILE
+           WRITE MASTER-INFO BEFORE ADVANCING 1 LINE
+           CLOSE MASTER-FILE.
+       300-POST-CLOSING-ENTRY-EXIT.
+           EXIT.
+      ******************************************************************
+      *Grabs the last used journal number from CONTROL-FILE, assigns it
+      *to this run's closing entry, and saves the incremented number
+      *back so General_Ledger's next run continues numbering after it.
+      ******************************************************************
+       310-ASSIGN-JOURNAL-NUMBER.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+           CLOSE CONTROL-FILE
+           MOVE LAST-JOURNAL-NUMBER TO CURRENT-JOURNAL-NUMBER
+           ADD 1 TO LAST-JOURNAL-NUMBER
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CONTROL-INFO
+           CLOSE CONTROL-FILE.
+       310-ASSIGN-JOURNAL-NUMBER-EXIT.
+           EXIT.
