@@ -20,64 +20,74 @@
            SELECT TRANS-FILE
                ASSIGN TO UT-SYS-TRANS-FILE
                ORGANIZATION IS SEQUENTIAL.
-      *Chart file contains account IDs, Titles, and balances.      
+      *Chart file contains account IDs, Titles, and balances. Indexed
+      *by account ID so 800-UPDATE-CHART and 810-COMMIT-CHART can go
+      *straight to the account they need instead of scanning the file.
            SELECT CHART-FILE
                ASSIGN TO UT-SYS-CHART-FILE
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CH-ACC-ID.
       *Control file contains last journal number.
            SELECT CONTROL-FILE
                ASSIGN TO UT-SYS-CONTROL-FILE
                ORGANIZATION IS SEQUENTIAL.
-            
+      *Activity rules file contains the department/account posting
+      *rules used by 300-DETERMINE-ACCOUNT-ACTIVITY and
+      *800-UPDATE-CHART.
+           SELECT ACTIVITY-RULES-FILE
+               ASSIGN TO UT-SYS-RULES-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Reject file holds transactions that failed activity validation.
+           SELECT REJECT-FILE
+               ASSIGN TO UT-SYS-REJECT-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Batch control file is the proof report printed at the end of
+      *every run so the batch can be signed off.
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO UT-SYS-BATCH-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD MASTER-FILE
-           RECORD CONTAINS 38.
-       01 MASTER-INFO.
-           05 MST-JOURNAL-NUMBER PIC 9(8).
-           05 MST-DEPARTMENT-CODE PIC 9.
-            88 DEPT-TIC VALUE 1.
-            88 DEPT-CON VALUE 2.
-            88 DEPT-POC VALUE 3.
-           05 MST-TRANS-AMT PIC S9(8)V99 SIGN IS LEADING 
-           SEPARATE CHARACTER.
-           05 MST-TRANS-TYPE PIC X(1).
-            88 TYPE-DEBIT VALUE 'D'.
-            88 TYPE-CREDIT VALUE 'C'.
-           05 MST-ACC-ID PIC 9.
-            88 ACC-CASH VALUE 1.
-            88 ACC-SALES VALUE 2.
-            88 ACC-EXPENSES VALUE 3.
-           05 MST-DATE-TRANS PIC 9(8).
-           05 MST-DATE-ENTERED PIC 9(8).
-           
+           RECORD CONTAINS 48.
+           COPY MSTREC.
+
        FD TRANS-FILE
-           RECORD CONTAINS 21.
-       01 TRANS-INFO.
-           05 TRANS-DEPT-CODE PIC 9.
-            88 DEPT-TIC VALUE 1.
-            88 DEPT-CON VALUE 2.
-            88 DEPT-POC VALUE 3.
-           05 TRANS-AMT PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
-           05 TRANS-ACC PIC 9.
-            88 ACC-CASH VALUE 1.
-            88 ACC-SALES VALUE 2.
-            88 ACC-EXPENSES VALUE 3.
-           05 TRANS-DATE PIC 9(8).
+           RECORD CONTAINS 31.
+           COPY TRANREC.
 
        FD CHART-FILE
-           RECORD CONTAINS 28.
-       01 CHART-INFO.
-           05 CH-ACC-ID PIC 9.
-           05 CH-ACC-NAME PIC X(16).
-           05 CH-ACC-BALANCE PIC S9(8)V99 SIGN IS LEADING 
-           SEPARATE CHARACTER.
+           RECORD CONTAINS 37.
+           COPY CHACCT.
 
-       FD CONTROL-FILE
+       FD ACTIVITY-RULES-FILE
            RECORD CONTAINS 8.
-       01 CONTROL-INFO.
-           05 LAST-JOURNAL-NUMBER PIC 9(8). 
+           COPY ACTRULE.
+
+      *Checkpoint record. See CTLREC for field meanings; this is the
+      *same control record Period_Close reads to stamp a journal
+      *number on the entry it posts at period end.
+       FD CONTROL-FILE
+           RECORD CONTAINS 108.
+           COPY CTLREC.
+
+       FD REJECT-FILE
+           RECORD CONTAINS 67.
+       01 REJECT-INFO.
+           05 REJ-DEPT-CODE PIC 9(02).
+           05 REJ-ACC-ID PIC 9(02).
+           05 REJ-AMT PIC S9(8)V99 SIGN IS LEADING
+           SEPARATE CHARACTER.
+           05 REJ-DATE PIC 9(8).
+           05 REJ-REASON PIC X(44).
+
+      *Batch control/proof report printed at the end of every run.
+       FD BATCH-CONTROL-FILE
+           RECORD CONTAINS 80.
+       01 BATCH-CONTROL-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -91,8 +101,14 @@
               VALUE "C:\COBOL\trans.dat".
            05 UT-SYS-CHART-FILE PIC X(100) 
               VALUE "C:\COBOL\chart.dat".
-           05 UT-SYS-CONTROL-FILE PIC X(100) 
+           05 UT-SYS-CONTROL-FILE PIC X(100)
               VALUE "C:\COBOL\control.dat".
+           05 UT-SYS-RULES-FILE PIC X(100)
+              VALUE "C:\COBOL\actrules.dat".
+           05 UT-SYS-REJECT-FILE PIC X(100)
+              VALUE "C:\COBOL\reject.dat".
+           05 UT-SYS-BATCH-FILE PIC X(100)
+              VALUE "C:\COBOL\batchctl.dat".
 
       ******************************************************************
       *EOF switches are used to read through a file without going past
@@ -105,9 +121,30 @@
            05 WS-EOF-CONTROL-SWITCH PIC X(1).
             88 EOF-CONTROL VALUE "T".
             88 NOT-EOF-CONTROL VALUE "F".
-           05 WS-EOF-CHART-SWITCH PIC X(1).
-            88 EOF-CHART VALUE "T".
-            88 NOT-EOF-CHART VALUE "F".
+           05 WS-EOF-RULES-SWITCH PIC X(1).
+            88 EOF-RULES VALUE "T".
+            88 NOT-EOF-RULES VALUE "F".
+           05 WS-RULE-FOUND-SWITCH PIC X(1).
+            88 RULE-FOUND VALUE "Y".
+            88 RULE-NOT-FOUND VALUE "N".
+           05 WS-TRANS-VALID-SWITCH PIC X(1).
+            88 TRANS-VALID VALUE "Y".
+            88 TRANS-REJECTED VALUE "N".
+      *Run status mirrors CTL-RUN-STATUS. Stays "I" (incomplete) for
+      *every mid-run checkpoint write and is only set to "C" (complete)
+      *once 100-MAIN reaches the end of the read loop normally, so an
+      *abend always leaves the control file showing "I".
+           05 WS-RUN-STATUS PIC X(1) VALUE "I".
+            88 RUN-COMPLETE VALUE "C".
+            88 RUN-INCOMPLETE VALUE "I".
+      *Mirrors CTL-CASH-FOLDED. Set to "Y" by 810-COMMIT-CHART the
+      *moment it actually applies the sales/expense/AR totals to Cash,
+      *so a restart that reaches 100-MAIN's commit step again (because
+      *the last run died after folding but before it could say so)
+      *does not fold the same totals into Cash twice.
+           05 WS-CASH-FOLDED-SWITCH PIC X(1) VALUE "N".
+            88 CASH-ALREADY-FOLDED VALUE "Y".
+            88 CASH-NOT-FOLDED VALUE "N".
 
       ******************************************************************
       *Temp variables are used for keeping track of info used for
@@ -115,8 +152,56 @@
       ******************************************************************
        01 WS-TEMP-VARIABLES.
            05 CURRENT-JOURNAL-NUMBER PIC 9(8).
-           05 WS-SALES-TOTAL PIC S9(8)V99.
-           05 WS-EXPENSE-TOTAL PIC S9(8)V99.
+           05 WS-SALES-TOTAL PIC S9(8)V99 VALUE 0.
+           05 WS-EXPENSE-TOTAL PIC S9(8)V99 VALUE 0.
+           05 WS-AR-TOTAL PIC S9(8)V99 VALUE 0.
+           05 WS-REJECT-REASON PIC X(44).
+           05 WS-REJECT-COUNT PIC 9(8) VALUE 0.
+           05 WS-TRANS-COUNT PIC 9(8) VALUE 0.
+           05 WS-READ-COUNT PIC 9(8) VALUE 0.
+           05 WS-CHECKPOINT-COUNT PIC 9(8) VALUE 0.
+           05 WS-SKIP-SUB PIC 9(8).
+           05 WS-POSTED-COUNT PIC 9(8) VALUE 0.
+           05 WS-DEBIT-TOTAL PIC S9(8)V99 VALUE 0.
+           05 WS-CREDIT-TOTAL PIC S9(8)V99 VALUE 0.
+      *Net amount 810-COMMIT-CHART actually moves into (positive) or
+      *out of (negative) Cash - the implicit Cash leg of every posted
+      *transaction, computed from the chart-side Sales/Expense/AR
+      *totals instead of from MST-TRANS-TYPE, so the batch control
+      *report's debit/credit proof is reconciling two independently
+      *derived figures instead of restating the same one twice.
+           05 WS-CASH-LEG-TOTAL PIC S9(8)V99 VALUE 0.
+
+      ******************************************************************
+      *Layout for one printed line of the batch control/proof report.
+      ******************************************************************
+       01 WS-BATCH-LABEL-LINE.
+           05 WS-BL-LABEL PIC X(30).
+           05 WS-BL-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(43) VALUE SPACES.
+       01 WS-BATCH-AMOUNT-LINE.
+           05 WS-BA-LABEL PIC X(30).
+           05 WS-BA-AMOUNT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(37) VALUE SPACES.
+
+      ******************************************************************
+      *Activity rule table, loaded once from ACTIVITY-RULES-FILE.
+      *Replaces the hardcoded department/account IF chains that used
+      *to live in 300-DETERMINE-ACCOUNT-ACTIVITY and 800-UPDATE-CHART
+      *so new departments and GL accounts can be added by adding rows
+      *to the rules file instead of changing this program.
+      ******************************************************************
+       01 WS-ACTIVITY-TABLE.
+           05 WS-ACTIVITY-ENTRY OCCURS 50 TIMES.
+            10 WS-ACT-DEPT-CODE PIC 9(02).
+            10 WS-ACT-ACC-ID PIC 9(02).
+            10 WS-ACT-ALLOWED PIC X(01).
+            10 WS-ACT-POS-TYPE PIC X(01).
+            10 WS-ACT-NEG-TYPE PIC X(01).
+            10 WS-ACT-POST-SIGN PIC X(01).
+       01 WS-ACTIVITY-COUNT PIC 9(04) VALUE 0.
+       01 WS-ACT-SUB PIC 9(04).
+       01 WS-MATCH-SUB PIC 9(04).
 
       ******************************************************************
       *Current date stores the date a record is processed.
@@ -138,44 +223,172 @@
        100-MAIN.
             OPEN INPUT TRANS-FILE
                 EXTEND MASTER-FILE
-                   I-O CONTROL-FILE
+                EXTEND REJECT-FILE
       *Prep
+           PERFORM 150-LOAD-ACTIVITY-RULES
+               THRU 150-LOAD-ACTIVITY-RULES-EXIT
            PERFORM 200-PREP-CONTROL
-      *Read trans/process loop
+      *Skip past transactions a prior run already checkpointed past
            MOVE "F" TO WS-EOF-TRANS-SWITCH
+           PERFORM 205-SKIP-TO-CHECKPOINT
+               THRU 205-SKIP-TO-CHECKPOINT-EXIT
+               VARYING WS-SKIP-SUB FROM 1 BY 1
+               UNTIL WS-SKIP-SUB > WS-CHECKPOINT-COUNT
+                  OR WS-EOF-TRANS-SWITCH = "T"
+      *Read trans/process loop
            PERFORM 210-READ THRU 210-READ-EXIT
                UNTIL WS-EOF-TRANS-SWITCH = "T"
-      *Commit to IO files
+      *Commit to IO files. Skip the fold if a prior, aborted run already
+      *got as far as applying it to Cash (WS-CASH-FOLDED-SWITCH
+      *restored "Y" by 200-PREP-CONTROL) - otherwise a restart that
+      *finds TRANS-FILE already fully consumed would fold the same
+      *sales/expense/AR totals into Cash a second time.
            OPEN I-O CHART-FILE
-           MOVE "F" TO WS-EOF-CHART-SWITCH
-           PERFORM 810-COMMIT-CHART THRU 810-COMMIT-CHART-EXIT
-                UNTIL WS-EOF-CHART-SWITCH = "T"
+           IF CASH-NOT-FOLDED
+               PERFORM 810-COMMIT-CHART THRU 810-COMMIT-CHART-EXIT
+      *Checkpoint the fold immediately, before anything else, so an
+      *abend right after this point is not mistaken for "never folded".
+               PERFORM 700-WRITE-TO-CONTROL
+           END-IF
            CLOSE CHART-FILE
+      *The whole TRANS-FILE was read to EOF with no abend and Cash has
+      *been folded, so this is a clean finish - mark the run complete
+      *so the next invocation does not treat a fresh TRANS-FILE as the
+      *tail of this one. If the fold above could not find the Cash
+      *account, WS-CASH-FOLDED-SWITCH is still "N" and the run is left
+      *incomplete so the next invocation retries the fold instead of
+      *silently losing the totals.
+           IF CASH-ALREADY-FOLDED
+               MOVE "C" TO WS-RUN-STATUS
+           END-IF
            PERFORM 700-WRITE-TO-CONTROL
+      *Print the batch control/proof report for this run
+           OPEN OUTPUT BATCH-CONTROL-FILE
+           PERFORM 900-PRINT-BATCH-CONTROL
+               THRU 900-PRINT-BATCH-CONTROL-EXIT
+           CLOSE BATCH-CONTROL-FILE
 
+           DISPLAY WS-REJECT-COUNT " TRANSACTION(S) REJECTED"
            CLOSE MASTER-FILE
                  TRANS-FILE
-                 CONTROL-FILE
+                 REJECT-FILE
            STOP RUN.
       ******************************************************************
-      *Loads the last used journal number from the control file.
+      *Loads the department/account activity rules into working
+      *storage so 300-DETERMINE-ACCOUNT-ACTIVITY and 800-UPDATE-CHART
+      *can look them up instead of testing hardcoded department and
+      *account codes.
+      ******************************************************************
+       150-LOAD-ACTIVITY-RULES.
+           OPEN INPUT ACTIVITY-RULES-FILE
+           MOVE "F" TO WS-EOF-RULES-SWITCH
+           PERFORM 160-LOAD-RULE THRU 160-LOAD-RULE-EXIT
+               UNTIL WS-EOF-RULES-SWITCH = "T"
+           CLOSE ACTIVITY-RULES-FILE.
+       150-LOAD-ACTIVITY-RULES-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one activity rule record into the next table entry. A rule
+      *file that has grown past WS-ACTIVITY-TABLE's OCCURS 50 is
+      *reported and the extra rows are skipped rather than overrunning
+      *the table.
+      ******************************************************************
+       160-LOAD-RULE.
+           READ ACTIVITY-RULES-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-RULES-SWITCH
+                NOT AT END
+                   IF WS-ACTIVITY-COUNT >= 50
+                      DISPLAY "ACTIVITY RULE TABLE FULL - RULE IGNORED"
+                   ELSE
+                      ADD 1 TO WS-ACTIVITY-COUNT
+                      MOVE ACT-DEPT-CODE
+                          TO WS-ACT-DEPT-CODE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-ACC-ID
+                          TO WS-ACT-ACC-ID(WS-ACTIVITY-COUNT)
+                      MOVE ACT-ALLOWED
+                          TO WS-ACT-ALLOWED(WS-ACTIVITY-COUNT)
+                      MOVE ACT-POS-TYPE
+                          TO WS-ACT-POS-TYPE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-NEG-TYPE
+                          TO WS-ACT-NEG-TYPE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-POST-SIGN
+                          TO WS-ACT-POST-SIGN(WS-ACTIVITY-COUNT)
+                   END-IF
+           END-READ.
+       160-LOAD-RULE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *Loads the last used journal number and, unless the last run
+      *ended cleanly, the checkpoint and batch figures it had not yet
+      *finished with. A clean prior run means a fresh TRANS-FILE is
+      *mounted for this invocation, so the checkpoint and report
+      *figures start over at zero instead of carrying the last run's
+      *counts forward or skipping records that were never written to
+      *this file.
       ******************************************************************
        200-PREP-CONTROL.
+           OPEN INPUT CONTROL-FILE
            READ CONTROL-FILE
-           MOVE LAST-JOURNAL-NUMBER TO CURRENT-JOURNAL-NUMBER.
+           MOVE LAST-JOURNAL-NUMBER TO CURRENT-JOURNAL-NUMBER
+           IF CTL-RUN-COMPLETE
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               MOVE 0 TO WS-SALES-TOTAL
+               MOVE 0 TO WS-EXPENSE-TOTAL
+               MOVE 0 TO WS-AR-TOTAL
+               MOVE 0 TO WS-READ-COUNT
+               MOVE 0 TO WS-POSTED-COUNT
+               MOVE 0 TO WS-REJECT-COUNT
+               MOVE 0 TO WS-DEBIT-TOTAL
+               MOVE 0 TO WS-CREDIT-TOTAL
+               MOVE 0 TO WS-CASH-LEG-TOTAL
+               MOVE "N" TO WS-CASH-FOLDED-SWITCH
+           ELSE
+               MOVE CTL-LAST-TRANS-COUNT TO WS-CHECKPOINT-COUNT
+               MOVE CTL-SALES-TOTAL TO WS-SALES-TOTAL
+               MOVE CTL-EXPENSE-TOTAL TO WS-EXPENSE-TOTAL
+               MOVE CTL-AR-TOTAL TO WS-AR-TOTAL
+               MOVE CTL-READ-COUNT TO WS-READ-COUNT
+               MOVE CTL-POSTED-COUNT TO WS-POSTED-COUNT
+               MOVE CTL-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE CTL-DEBIT-TOTAL TO WS-DEBIT-TOTAL
+               MOVE CTL-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+               MOVE CTL-CASH-LEG-TOTAL TO WS-CASH-LEG-TOTAL
+               MOVE CTL-CASH-FOLDED TO WS-CASH-FOLDED-SWITCH
+           END-IF
+           CLOSE CONTROL-FILE.
        200-PREP-CONTROL-EXIT.
            EXIT.
 
+      ******************************************************************
+      *Reads and discards one transaction already accounted for by a
+      *prior run's checkpoint, without processing it again.
+      ******************************************************************
+       205-SKIP-TO-CHECKPOINT.
+           READ TRANS-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-TRANS-SWITCH
+                NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+           END-READ.
+       205-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
       ******************************************************************
       *This reads the data from the input file and steps into the
-      *processing function.
-      ******************************************************************     
+      *processing function, then checkpoints the control file so a
+      *restart after an abend knows exactly how far this run got.
+      ******************************************************************
        210-READ.
            READ TRANS-FILE
                 AT END
                    MOVE "T" TO WS-EOF-TRANS-SWITCH
                 NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+                   ADD 1 TO WS-READ-COUNT
                    PERFORM 220-PROCESS-RECORD
+                   PERFORM 700-WRITE-TO-CONTROL
            END-READ.
        210-READ-EXIT.
            EXIT.
@@ -184,56 +397,135 @@
       *Process the current transaction record.
       *Step 1: Move static transaction variables to the master record
       *Step 2: Step into determine account activity
-      *Step 3: Step into assign journal number
-      *Step 4: Commit the master transaction to the journal file.
-      *Step 5: Update the chart.
+      *Step 3: Reject invalid activity, otherwise assign a journal
+      *         number, commit it to the journal file, and update the
+      *         chart.
       ******************************************************************
        220-PROCESS-RECORD.
            MOVE TRANS-AMT TO MST-TRANS-AMT
            MOVE TRANS-ACC TO MST-ACC-ID
            MOVE TRANS-DATE TO MST-DATE-TRANS
+           MOVE TRANS-REVERSAL-OF-JRNL TO MST-REVERSAL-OF-JRNL
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            MOVE WS-CURRENT-DATE-DATA TO MST-DATE-ENTERED
            PERFORM 300-DETERMINE-ACCOUNT-ACTIVITY
-           PERFORM 400-ASSIGN-JOURNAL-NUMBER
-           PERFORM 500-WRITE-TO-MASTER
-           OPEN I-O CHART-FILE
-           MOVE "F" TO WS-EOF-CHART-SWITCH
-           PERFORM 800-UPDATE-CHART THRU 800-UPDATE-CHART-EXIT
-                UNTIL WS-EOF-CHART-SWITCH = "T"
-           CLOSE CHART-FILE
-           DISPLAY "RECORD PROCESSED".
+           IF NOT TRANS-REJECTED
+               OPEN I-O CHART-FILE
+               PERFORM 307-VALIDATE-CHART-ACCOUNT
+                   THRU 307-VALIDATE-CHART-ACCOUNT-EXIT
+               IF TRANS-REJECTED
+                   CLOSE CHART-FILE
+               END-IF
+           END-IF
+           IF TRANS-REJECTED
+               PERFORM 350-REJECT-TRANSACTION
+           ELSE
+               PERFORM 400-ASSIGN-JOURNAL-NUMBER
+               PERFORM 500-WRITE-TO-MASTER
+               PERFORM 800-UPDATE-CHART THRU 800-UPDATE-CHART-EXIT
+               CLOSE CHART-FILE
+               PERFORM 600-ACCUMULATE-BATCH-TOTALS
+               DISPLAY "RECORD PROCESSED"
+           END-IF.
        220-PROCESS-RECORD-EXIT.
            EXIT.
-      ******************************************************************  
+      ******************************************************************
       *Compare a transaction's dept. code, balance, and target account
-      *to determine activity.
-      ****************************************************************** 
+      *to determine activity. A reversing entry (TRANS-IS-REVERSAL)
+      *gets the opposite debit/credit type of an ordinary entry for
+      *the same sign of amount, so it undoes what the original entry
+      *did instead of repeating it.
+      ******************************************************************
        300-DETERMINE-ACCOUNT-ACTIVITY.
            MOVE TRANS-DEPT-CODE TO MST-DEPARTMENT-CODE
-           IF TRANS-DEPT-CODE = 1
-               IF TRANS-AMT < 0
-                   MOVE 'D' TO MST-TRANS-TYPE
-               ELSE
-                   MOVE 'C' TO MST-TRANS-TYPE
-               END-IF
-           ELSE IF TRANS-DEPT-CODE = 2
+           MOVE "Y" TO WS-TRANS-VALID-SWITCH
+           PERFORM 305-FIND-ACTIVITY-RULE
+               THRU 305-FIND-ACTIVITY-RULE-EXIT
+           IF RULE-NOT-FOUND
+               MOVE "N" TO WS-TRANS-VALID-SWITCH
+               MOVE "DEPARTMENT/ACCOUNT COMBINATION INVALID"
+                   TO WS-REJECT-REASON
+           ELSE IF WS-ACT-ALLOWED(WS-MATCH-SUB) = "N"
+               MOVE "N" TO WS-TRANS-VALID-SWITCH
+               MOVE "DEPARTMENT NOT PERMITTED TO POST TO ACCOUNT"
+                   TO WS-REJECT-REASON
+           ELSE IF TRANS-IS-REVERSAL
                IF TRANS-AMT < 0
-                   MOVE 'D' TO MST-TRANS-TYPE
+                   MOVE WS-ACT-POS-TYPE(WS-MATCH-SUB) TO MST-TRANS-TYPE
                ELSE
-                   MOVE 'C' TO MST-TRANS-TYPE
+                   MOVE WS-ACT-NEG-TYPE(WS-MATCH-SUB) TO MST-TRANS-TYPE
                END-IF
-           ELSE IF TRANS-DEPT-CODE = 3
+           ELSE
                IF TRANS-AMT < 0
-                   MOVE 'C' TO MST-TRANS-TYPE
+                   MOVE WS-ACT-NEG-TYPE(WS-MATCH-SUB) TO MST-TRANS-TYPE
                ELSE
-                   MOVE 'D' TO MST-TRANS-TYPE
+                   MOVE WS-ACT-POS-TYPE(WS-MATCH-SUB) TO MST-TRANS-TYPE
                END-IF
-           ELSE
-               DISPLAY "DEPARTMENT CODE INVALID"
            END-IF.
        300-DETERMINE-ACCOUNT-ACTIVITY-EXIT.
            EXIT.
+      ******************************************************************
+      *Looks up the activity rule for the current department/account
+      *combination. Sets WS-RULE-FOUND-SWITCH and, when found,
+      *WS-MATCH-SUB to the matching table entry.
+      ******************************************************************
+       305-FIND-ACTIVITY-RULE.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH
+           MOVE 0 TO WS-MATCH-SUB
+           PERFORM 306-SEARCH-RULE THRU 306-SEARCH-RULE-EXIT
+               VARYING WS-ACT-SUB FROM 1 BY 1
+               UNTIL WS-ACT-SUB > WS-ACTIVITY-COUNT OR RULE-FOUND.
+       305-FIND-ACTIVITY-RULE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Tests a single activity table entry against the current
+      *department and account.
+      ******************************************************************
+       306-SEARCH-RULE.
+           IF WS-ACT-DEPT-CODE(WS-ACT-SUB) = MST-DEPARTMENT-CODE
+              AND WS-ACT-ACC-ID(WS-ACT-SUB) = MST-ACC-ID
+                 MOVE "Y" TO WS-RULE-FOUND-SWITCH
+                 MOVE WS-ACT-SUB TO WS-MATCH-SUB
+           END-IF.
+       306-SEARCH-RULE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Confirms the account this transaction is about to post to is
+      *actually in chart.dat before it is written to MASTER-FILE. An
+      *activity rule can name an account that chart.dat has no record
+      *for (a typo, a rule added ahead of its chart entry); without
+      *this check such a transaction was still written to the journal
+      *and counted as posted with no matching chart update ever made -
+      *silently dropped one step further down the pipeline than the
+      *disallowed department/account combinations 350-REJECT-TRANSACTION
+      *already catches, but just as invisible to anyone reconciling
+      *the books if it is not routed the same way.
+      ******************************************************************
+       307-VALIDATE-CHART-ACCOUNT.
+           MOVE MST-ACC-ID TO CH-ACC-ID
+           READ CHART-FILE
+                INVALID KEY
+                   MOVE "N" TO WS-TRANS-VALID-SWITCH
+                   MOVE "CHART ACCOUNT NOT FOUND FOR POSTING"
+                       TO WS-REJECT-REASON
+           END-READ.
+       307-VALIDATE-CHART-ACCOUNT-EXIT.
+           EXIT.
+      ******************************************************************
+      *Writes an invalid transaction to the reject file instead of
+      *letting it fall through to the journal with bad/blank data.
+      ******************************************************************
+       350-REJECT-TRANSACTION.
+           MOVE TRANS-DEPT-CODE TO REJ-DEPT-CODE
+           MOVE TRANS-ACC TO REJ-ACC-ID
+           MOVE TRANS-AMT TO REJ-AMT
+           MOVE TRANS-DATE TO REJ-DATE
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-INFO BEFORE ADVANCING 1 LINE
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "TRANSACTION REJECTED - " WS-REJECT-REASON.
+       350-REJECT-TRANSACTION-EXIT.
+           EXIT.
 
       ******************************************************************
       *Grabs the Journal Number from working storage, increments it,
@@ -251,80 +543,205 @@
            WRITE MASTER-INFO BEFORE ADVANCING 1 LINE.
        500-WRITE-TO-MASTER-EXIT.
            EXIT.
-    
+
+      ******************************************************************
+      *Keeps the posted count and debit/credit totals the batch
+      *control report prints at the end of the run. WS-DEBIT-TOTAL and
+      *WS-CREDIT-TOTAL are each a sum of only the journal entries
+      *actually posted with that type - the explicit leg of every
+      *transaction, and nothing else. Cash never gets a MASTER-FILE
+      *leg of its own; 900-PRINT-BATCH-CONTROL reconciles these totals
+      *against WS-CASH-LEG-TOTAL, the implicit Cash leg 810-COMMIT-CHART
+      *computes independently from the chart-side sales/expense/AR
+      *totals, so a mismatch between the two (a dropped posting, a
+      *corrupted amount, an activity rule whose post-sign disagrees
+      *with its own debit/credit type) shows up as a nonzero net
+      *instead of being impossible to ever detect.
+      ******************************************************************
+       600-ACCUMULATE-BATCH-TOTALS.
+           ADD 1 TO WS-POSTED-COUNT
+           IF TYPE-DEBIT
+               ADD FUNCTION ABS(MST-TRANS-AMT) TO WS-DEBIT-TOTAL
+           ELSE IF TYPE-CREDIT
+               ADD FUNCTION ABS(MST-TRANS-AMT) TO WS-CREDIT-TOTAL
+           END-IF.
+       600-ACCUMULATE-BATCH-TOTALS-EXIT.
+           EXIT.
+
       ******************************************************************
-      *Commits a transaction to the chart of accounts.
+      *Checkpoints the last journal number assigned, how many
+      *TRANS-FILE records have been disposed of, and the running batch
+      *figures. Rewritten as a fresh OUTPUT file each call since a
+      *sequential REWRITE only works once per READ and this is called
+      *after every transaction. On a clean finish (WS-RUN-STATUS set to
+      *"C" by 100-MAIN) the checkpoint count is reset to zero so the
+      *next invocation does not skip into a fresh TRANS-FILE.
       ******************************************************************
        700-WRITE-TO-CONTROL.
            MOVE CURRENT-JOURNAL-NUMBER TO LAST-JOURNAL-NUMBER
-           REWRITE CONTROL-INFO.
+           IF RUN-COMPLETE
+               MOVE 0 TO CTL-LAST-TRANS-COUNT
+           ELSE
+               MOVE WS-TRANS-COUNT TO CTL-LAST-TRANS-COUNT
+           END-IF
+           MOVE WS-SALES-TOTAL TO CTL-SALES-TOTAL
+           MOVE WS-EXPENSE-TOTAL TO CTL-EXPENSE-TOTAL
+           MOVE WS-AR-TOTAL TO CTL-AR-TOTAL
+           MOVE WS-READ-COUNT TO CTL-READ-COUNT
+           MOVE WS-POSTED-COUNT TO CTL-POSTED-COUNT
+           MOVE WS-REJECT-COUNT TO CTL-REJECT-COUNT
+           MOVE WS-DEBIT-TOTAL TO CTL-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL TO CTL-CREDIT-TOTAL
+           MOVE WS-CASH-LEG-TOTAL TO CTL-CASH-LEG-TOTAL
+           MOVE WS-RUN-STATUS TO CTL-RUN-STATUS
+           MOVE WS-CASH-FOLDED-SWITCH TO CTL-CASH-FOLDED
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CONTROL-INFO
+           CLOSE CONTROL-FILE.
        700-WRITE-TO-CONTROL-EXIT.
            EXIT.
       ******************************************************************
-      *Updates chart of accounts balances
-      *Does not let transactions write directly to cash.
-      *Does not let TIC or CON write to expenses.
-      *Does not let POC write to sales.
-      *Checks how a department interacts with an account.
+      *Updates chart of accounts balances.
+      *Goes straight to the account keyed by MST-ACC-ID instead of
+      *scanning the file for it.
+      *Whether a department may post to an account, and which
+      *direction the posting moves the balance, comes from the
+      *activity rule matched in 300-DETERMINE-ACCOUNT-ACTIVITY
+      *(still held in WS-MATCH-SUB for this transaction).
       ******************************************************************
        800-UPDATE-CHART.
+           MOVE MST-ACC-ID TO CH-ACC-ID
            READ CHART-FILE
-                AT END
-                   MOVE "T" TO WS-EOF-CHART-SWITCH
-                NOT AT END
-                   IF MST-ACC-ID = CH-ACC-ID
-                       IF CH-ACC-ID = 1
-                          DISPLAY "Cannot write directly to cash acc."
-                       ELSE IF CH-ACC-ID = 2
-                          IF MST-DEPARTMENT-CODE = 3
-                             DISPLAY "POC cannot write to sales."
-                          ELSE IF MST-DEPARTMENT-CODE IS NOT = 3
-                             IF MST-TRANS-TYPE = "C"
-                                DISPLAY "ADD TO SALES"
-                                ADD TRANS-AMT TO CH-ACC-BALANCE
-                                ADD TRANS-AMT TO WS-SALES-TOTAL
-                                REWRITE CHART-INFO
-                             ELSE
-                                DISPLAY "SUBTRACT FROM SALES"
-                                ADD TRANS-AMT TO CH-ACC-BALANCE
-                                ADD TRANS-AMT TO WS-SALES-TOTAL
-                                REWRITE CHART-INFO
-                             END-IF
-                           END-IF
-                       ELSE IF CH-ACC-ID = 3
-                          IF MST-DEPARTMENT-CODE IS NOT = 3
-                             DISPLAY 
-                             "CON and TIC cannot write to expenses."
-                          ELSE IF MST-DEPARTMENT-CODE = 3
-                             IF MST-TRANS-TYPE = "C"
-                                SUBTRACT TRANS-AMT FROM CH-ACC-BALANCE
-                                SUBTRACT TRANS-AMT FROM WS-EXPENSE-TOTAL
-                                REWRITE CHART-INFO
-                             ELSE
-                                SUBTRACT TRANS-AMT FROM CH-ACC-BALANCE
-                                SUBTRACT TRANS-AMT FROM WS-EXPENSE-TOTAL
-                                REWRITE CHART-INFO
-                             END-IF
-                          END-IF
-                       END-IF
+                INVALID KEY
+                   DISPLAY "CHART ACCOUNT NOT FOUND - " MST-ACC-ID
+                NOT INVALID KEY
+                   IF RULE-FOUND
+                      AND WS-ACT-ALLOWED(WS-MATCH-SUB) = "Y"
+                         PERFORM 805-POST-TO-CHART
                    END-IF
            END-READ.
        800-UPDATE-CHART-EXIT.
            EXIT.
+      ******************************************************************
+      *Posts the transaction amount to the chart balance in the
+      *direction the activity rule calls for, and keeps the sales/
+      *expense/AR running totals 810-COMMIT-CHART uses to adjust cash.
+      *A reversing entry posts in the opposite direction so it backs
+      *out what the original entry did to the balance.
+      ******************************************************************
+       805-POST-TO-CHART.
+           IF (WS-ACT-POST-SIGN(WS-MATCH-SUB) = "+" AND NOT
+               TRANS-IS-REVERSAL) OR (WS-ACT-POST-SIGN(WS-MATCH-SUB)
+               = "-" AND TRANS-IS-REVERSAL)
+               ADD TRANS-AMT TO CH-ACC-BALANCE
+               IF CH-ACC-ID = 2
+                  ADD TRANS-AMT TO WS-SALES-TOTAL
+               ELSE IF CH-ACC-ID = 3
+                  ADD TRANS-AMT TO WS-EXPENSE-TOTAL
+               ELSE IF CH-ACC-ID = 4
+                  ADD TRANS-AMT TO WS-AR-TOTAL
+               END-IF
+           ELSE
+               SUBTRACT TRANS-AMT FROM CH-ACC-BALANCE
+               IF CH-ACC-ID = 2
+                  SUBTRACT TRANS-AMT FROM WS-SALES-TOTAL
+               ELSE IF CH-ACC-ID = 3
+                  SUBTRACT TRANS-AMT FROM WS-EXPENSE-TOTAL
+               ELSE IF CH-ACC-ID = 4
+                  SUBTRACT TRANS-AMT FROM WS-AR-TOTAL
+               END-IF
+           END-IF
+           REWRITE CHART-INFO.
+       805-POST-TO-CHART-EXIT.
+           EXIT.
 
       ******************************************************************
-      *Commits changes in sales acc and expense acc to the cash acc.
+      *Commits changes in sales, expense, and AR to the cash acc.
+      *Goes straight to the Cash account instead of scanning the file
+      *for it. Sales is credit-normal and funds Cash; Expenses and AR
+      *are debit-normal and draw down Cash, the same way Expenses
+      *already did before AR existed - without this, AR would be the
+      *one account any department can post to with no offsetting entry
+      *anywhere, and Trial_Balance's debits-equal-credits check would
+      *never balance again once anything posted to it. WS-CASH-LEG-TOTAL
+      *captures the net amount folded in before the running totals are
+      *zeroed, so 900-PRINT-BATCH-CONTROL can reconcile against it even
+      *after they are gone. WS-CASH-FOLDED-SWITCH only moves to "Y"
+      *once the REWRITE below succeeds, so 100-MAIN knows not to redo
+      *this on a restart, and knows to leave the run incomplete (so the
+      *totals are retried, not lost) if the Cash account cannot be
+      *found.
       ******************************************************************
        810-COMMIT-CHART.
+           MOVE 1 TO CH-ACC-ID
            READ CHART-FILE
-                AT END
-                   MOVE "T" TO WS-EOF-CHART-SWITCH
-                NOT AT END
-                   IF CH-ACC-ID = 1
-                      ADD WS-SALES-TOTAL TO CH-ACC-BALANCE
-                      SUBTRACT WS-EXPENSE-TOTAL FROM CH-ACC-BALANCE
-                      REWRITE CHART-INFO
-                   END-IF
+                INVALID KEY
+                   DISPLAY "CASH ACCOUNT NOT FOUND - COMMIT NOT APPLIED"
+                NOT INVALID KEY
+                   COMPUTE WS-CASH-LEG-TOTAL =
+                       WS-SALES-TOTAL - WS-EXPENSE-TOTAL - WS-AR-TOTAL
+                   ADD WS-SALES-TOTAL TO CH-ACC-BALANCE
+                   SUBTRACT WS-EXPENSE-TOTAL FROM CH-ACC-BALANCE
+                   SUBTRACT WS-AR-TOTAL FROM CH-ACC-BALANCE
+                   REWRITE CHART-INFO
+                   MOVE 0 TO WS-SALES-TOTAL
+                   MOVE 0 TO WS-EXPENSE-TOTAL
+                   MOVE 0 TO WS-AR-TOTAL
+                   MOVE "Y" TO WS-CASH-FOLDED-SWITCH
            END-READ.
        810-COMMIT-CHART-EXIT.
            EXIT.
+
+      ******************************************************************
+      *Prints the batch control/proof report for this run: how many
+      *transactions were read, posted, and rejected; the debit and
+      *credit totals actually posted to the journal; the implicit Cash
+      *leg 810-COMMIT-CHART independently computed from the chart-side
+      *sales/expense/AR totals; and the net of all three, which should
+      *be zero for a correctly-posted batch and nonzero only when one
+      *of those three figures disagrees with the other two - so the
+      *batch can be balanced and signed off.
+      ******************************************************************
+       900-PRINT-BATCH-CONTROL.
+           MOVE SPACES TO BATCH-CONTROL-LINE
+           MOVE "GENERAL LEDGER BATCH CONTROL REPORT" TO
+               BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-LABEL-LINE
+           MOVE "TRANSACTIONS READ" TO WS-BL-LABEL
+           MOVE WS-READ-COUNT TO WS-BL-COUNT
+           MOVE WS-BATCH-LABEL-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-LABEL-LINE
+           MOVE "TRANSACTIONS POSTED" TO WS-BL-LABEL
+           MOVE WS-POSTED-COUNT TO WS-BL-COUNT
+           MOVE WS-BATCH-LABEL-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-LABEL-LINE
+           MOVE "TRANSACTIONS REJECTED" TO WS-BL-LABEL
+           MOVE WS-REJECT-COUNT TO WS-BL-COUNT
+           MOVE WS-BATCH-LABEL-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-AMOUNT-LINE
+           MOVE "TOTAL DEBITS POSTED" TO WS-BA-LABEL
+           MOVE WS-DEBIT-TOTAL TO WS-BA-AMOUNT
+           MOVE WS-BATCH-AMOUNT-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-AMOUNT-LINE
+           MOVE "TOTAL CREDITS POSTED" TO WS-BA-LABEL
+           MOVE WS-CREDIT-TOTAL TO WS-BA-AMOUNT
+           MOVE WS-BATCH-AMOUNT-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-AMOUNT-LINE
+           MOVE "IMPLICIT CASH ADJUSTMENT" TO WS-BA-LABEL
+           MOVE WS-CASH-LEG-TOTAL TO WS-BA-AMOUNT
+           MOVE WS-BATCH-AMOUNT-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE
+           MOVE SPACES TO WS-BATCH-AMOUNT-LINE
+           MOVE "NET (SHOULD BE ZERO)" TO WS-BA-LABEL
+           COMPUTE WS-BA-AMOUNT =
+               WS-DEBIT-TOTAL - WS-CREDIT-TOTAL + WS-CASH-LEG-TOTAL
+           MOVE WS-BATCH-AMOUNT-LINE TO BATCH-CONTROL-LINE
+           WRITE BATCH-CONTROL-LINE BEFORE ADVANCING 1 LINE.
+       900-PRINT-BATCH-CONTROL-EXIT.
+           EXIT.
