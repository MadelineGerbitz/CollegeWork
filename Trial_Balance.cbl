@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Trial_Balance.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *This project reads the chart of accounts file after a
+      *General_Ledger run and prints a trial balance report showing
+      *each account's debit or credit balance, the column totals, and
+      *a check that total debits equal total credits.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Chart file contains account IDs, Titles, and balances. Indexed
+      *by account ID; read here in ascending key order like a plain
+      *sequential file.
+           SELECT CHART-FILE
+               ASSIGN TO UT-SYS-CHART-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CH-ACC-ID.
+      *Trial balance file is the printed report this program produces.
+           SELECT TRIAL-BAL-FILE
+               ASSIGN TO UT-SYS-TRIAL-BAL-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHART-FILE
+           RECORD CONTAINS 37.
+           COPY CHACCT.
+
+       FD TRIAL-BAL-FILE
+           RECORD CONTAINS 80.
+       01 TRIAL-BAL-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-CHART-FILE PIC X(100)
+              VALUE "C:\COBOL\chart.dat".
+           05 UT-SYS-TRIAL-BAL-FILE PIC X(100)
+              VALUE "C:\COBOL\trialbal.dat".
+
+      ******************************************************************
+      *EOF switches are used to read through a file without going past
+      *the end of file.
+      ******************************************************************
+       01 WS-PROGRAM-SWITCHES.
+           05 WS-EOF-CHART-SWITCH PIC X(1).
+            88 EOF-CHART VALUE "T".
+            88 NOT-EOF-CHART VALUE "F".
+
+      ******************************************************************
+      *Temp variables are used for keeping track of info used for
+      *multiple records.
+      ******************************************************************
+       01 WS-TEMP-VARIABLES.
+           05 WS-TOTAL-DEBITS PIC S9(8)V99 VALUE 0.
+           05 WS-TOTAL-CREDITS PIC S9(8)V99 VALUE 0.
+           05 WS-DISPLAY-AMT PIC S9(8)V99.
+
+      ******************************************************************
+      *Layout for one printed line of the trial balance.
+      ******************************************************************
+       01 WS-DETAIL-LINE.
+           05 WS-DT-ACC-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DT-ACC-NAME PIC X(16).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DT-DEBIT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DT-CREDIT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(29) VALUE SPACES.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "TOTALS".
+           05 WS-TL-DEBIT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-TL-CREDIT PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Open the chart and report files
+      *Step 2: Print the report heading
+      *Step 3: Read every chart account and print a detail line
+      *Step 4: Print the totals and the in-balance check
+      *Step 5: Close files and stop the program
+      ******************************************************************
+       100-MAIN.
+           OPEN INPUT CHART-FILE
+                OUTPUT TRIAL-BAL-FILE
+           PERFORM 150-PRINT-HEADING
+           MOVE "F" TO WS-EOF-CHART-SWITCH
+           PERFORM 200-READ THRU 200-READ-EXIT
+               UNTIL WS-EOF-CHART-SWITCH = "T"
+           PERFORM 300-PRINT-TOTALS
+           CLOSE CHART-FILE
+                 TRIAL-BAL-FILE
+           STOP RUN.
+      ******************************************************************
+      *Prints the column headings for the report.
+      ******************************************************************
+       150-PRINT-HEADING.
+           MOVE "TRIAL BALANCE" TO TRIAL-BAL-LINE
+           WRITE TRIAL-BAL-LINE BEFORE ADVANCING 1 LINE
+           MOVE "ACCT  ACCOUNT NAME          DEBIT          CREDIT"
+               TO TRIAL-BAL-LINE
+           WRITE TRIAL-BAL-LINE BEFORE ADVANCING 1 LINE.
+       150-PRINT-HEADING-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one chart of accounts record and prints its balance in
+      *the debit or credit column. Cash and Expenses are debit-normal
+      *accounts; Sales is a credit-normal account.
+      ******************************************************************
+       200-READ.
+           READ CHART-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-CHART-SWITCH
+                NOT AT END
+                   PERFORM 250-PRINT-DETAIL
+           END-READ.
+       200-READ-EXIT.
+           EXIT.
+      ******************************************************************
+      *Builds and writes one detail line, and adds the balance into
+      *the running debit or credit total. Sales and Retained Earnings
+      *are credit-normal accounts; everything else is debit-normal.
+      ******************************************************************
+       250-PRINT-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE CH-ACC-ID TO WS-DT-ACC-ID
+           MOVE CH-ACC-NAME TO WS-DT-ACC-NAME
+           IF ACC-SALES OR ACC-RE
+               MOVE CH-ACC-BALANCE TO WS-DISPLAY-AMT
+               MOVE WS-DISPLAY-AMT TO WS-DT-CREDIT
+               ADD CH-ACC-BALANCE TO WS-TOTAL-CREDITS
+           ELSE
+               MOVE CH-ACC-BALANCE TO WS-DISPLAY-AMT
+               MOVE WS-DISPLAY-AMT TO WS-DT-DEBIT
+               ADD CH-ACC-BALANCE TO WS-TOTAL-DEBITS
+           END-IF
+           MOVE WS-DETAIL-LINE TO TRIAL-BAL-LINE
+           WRITE TRIAL-BAL-LINE BEFORE ADVANCING 1 LINE.
+       250-PRINT-DETAIL-EXIT.
+           EXIT.
+      ******************************************************************
+      *Prints the column totals and the debits-equal-credits check.
+      ******************************************************************
+       300-PRINT-TOTALS.
+           MOVE SPACES TO WS-TOTAL-LINE
+           MOVE WS-TOTAL-DEBITS TO WS-TL-DEBIT
+           MOVE WS-TOTAL-CREDITS TO WS-TL-CREDIT
+           MOVE WS-TOTAL-LINE TO TRIAL-BAL-LINE
+           WRITE TRIAL-BAL-LINE BEFORE ADVANCING 1 LINE
+           IF WS-TOTAL-DEBITS = WS-TOTAL-CREDITS
+               MOVE "TOTAL DEBITS EQUAL TOTAL CREDITS - IN BALANCE"
+                   TO TRIAL-BAL-LINE
+           ELSE
+               MOVE "*** OUT OF BALANCE - DEBITS NOT EQUAL CREDITS ***"
+                   TO TRIAL-BAL-LINE
+           END-IF
+           WRITE TRIAL-BAL-LINE BEFORE ADVANCING 1 LINE.
+       300-PRINT-TOTALS-EXIT.
+           EXIT.
