@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Dept_Intake.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *This project reads a department's raw transaction feed, checks
+      *every field for a valid format and a valid department/account
+      *combination, and writes a clean TRANS-FILE for General_Ledger
+      *to post. Records that fail validation are not dropped - they
+      *are tagged to the Suspense department/account so they still
+      *post and the batch stays in balance, and the original
+      *department/account/amount/date as received are written to a
+      *suspense log so someone can research and correct them later.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Raw feed file contains unvalidated transactions as received
+      *from a department.
+           SELECT RAW-FEED-FILE
+               ASSIGN TO UT-SYS-RAWFEED-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Trans file is the clean, validated output General_Ledger reads.
+           SELECT TRANS-FILE
+               ASSIGN TO UT-SYS-TRANS-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Activity rules file contains the department/account posting
+      *rules used to confirm a feed record's combination is real.
+           SELECT ACTIVITY-RULES-FILE
+               ASSIGN TO UT-SYS-RULES-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *Suspense log holds the original department/account/amount/date
+      *as received for every record tagged to Suspense, along with the
+      *reason, so it can be researched and corrected later.
+           SELECT SUSPENSE-LOG-FILE
+               ASSIGN TO UT-SYS-SUSPENSE-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RAW-FEED-FILE
+           RECORD CONTAINS 31.
+           COPY RAWFEED.
+
+       FD TRANS-FILE
+           RECORD CONTAINS 31.
+           COPY TRANREC.
+
+       FD ACTIVITY-RULES-FILE
+           RECORD CONTAINS 8.
+           COPY ACTRULE.
+
+       FD SUSPENSE-LOG-FILE
+           RECORD CONTAINS 67.
+       01 SUSPENSE-LOG-INFO.
+           05 SUSP-ORIG-DEPT-CODE PIC X(02).
+           05 SUSP-ORIG-ACC-CODE PIC X(02).
+           05 SUSP-ORIG-AMOUNT PIC X(11).
+           05 SUSP-ORIG-DATE PIC X(08).
+           05 SUSP-REASON PIC X(44).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-RAWFEED-FILE PIC X(100)
+              VALUE "C:\COBOL\rawfeed.dat".
+           05 UT-SYS-TRANS-FILE PIC X(100)
+              VALUE "C:\COBOL\trans.dat".
+           05 UT-SYS-RULES-FILE PIC X(100)
+              VALUE "C:\COBOL\actrules.dat".
+           05 UT-SYS-SUSPENSE-FILE PIC X(100)
+              VALUE "C:\COBOL\suspense.dat".
+
+      ******************************************************************
+      *EOF switches are used to read through a file without going past
+      *the end of file.
+      ******************************************************************
+       01 WS-PROGRAM-SWITCHES.
+           05 WS-EOF-RAWFEED-SWITCH PIC X(1).
+            88 EOF-RAWFEED VALUE "T".
+            88 NOT-EOF-RAWFEED VALUE "F".
+           05 WS-EOF-RULES-SWITCH PIC X(1).
+            88 EOF-RULES VALUE "T".
+            88 NOT-EOF-RULES VALUE "F".
+           05 WS-RULE-FOUND-SWITCH PIC X(1).
+            88 RULE-FOUND VALUE "Y".
+            88 RULE-NOT-FOUND VALUE "N".
+           05 WS-FEED-VALID-SWITCH PIC X(1).
+            88 FEED-VALID VALUE "Y".
+            88 FEED-INVALID VALUE "N".
+
+      ******************************************************************
+      *Temp variables are used for keeping track of info used for
+      *multiple records.
+      ******************************************************************
+       01 WS-TEMP-VARIABLES.
+           05 WS-CLEAN-COUNT PIC 9(8) VALUE 0.
+           05 WS-SUSPENSE-COUNT PIC 9(8) VALUE 0.
+           05 WS-SUSPENSE-REASON PIC X(44).
+
+      ******************************************************************
+      *Activity rule table, loaded once from ACTIVITY-RULES-FILE, used
+      *to confirm a feed record's department/account combination is a
+      *real, permitted one before it is trusted as a clean transaction.
+      ******************************************************************
+       01 WS-ACTIVITY-TABLE.
+           05 WS-ACTIVITY-ENTRY OCCURS 50 TIMES.
+            10 WS-ACT-DEPT-CODE PIC 9(02).
+            10 WS-ACT-ACC-ID PIC 9(02).
+            10 WS-ACT-ALLOWED PIC X(01).
+            10 WS-ACT-POS-TYPE PIC X(01).
+            10 WS-ACT-NEG-TYPE PIC X(01).
+            10 WS-ACT-POST-SIGN PIC X(01).
+       01 WS-ACTIVITY-COUNT PIC 9(04) VALUE 0.
+       01 WS-ACT-SUB PIC 9(04).
+       01 WS-MATCH-SUB PIC 9(04).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Open the feed and trans files
+      *Step 2: Load the activity rule table
+      *Step 3: Validate and translate every raw feed record
+      *Step 4: Display the run counts and stop the program
+      ******************************************************************
+       100-MAIN.
+           OPEN INPUT RAW-FEED-FILE
+                OUTPUT TRANS-FILE
+                OUTPUT SUSPENSE-LOG-FILE
+           PERFORM 150-LOAD-ACTIVITY-RULES
+               THRU 150-LOAD-ACTIVITY-RULES-EXIT
+           MOVE "F" TO WS-EOF-RAWFEED-SWITCH
+           PERFORM 200-READ THRU 200-READ-EXIT
+               UNTIL EOF-RAWFEED
+           DISPLAY WS-CLEAN-COUNT " CLEAN TRANSACTION(S) WRITTEN"
+           DISPLAY WS-SUSPENSE-COUNT " RECORD(S) TAGGED TO SUSPENSE"
+           CLOSE RAW-FEED-FILE
+                 TRANS-FILE
+                 SUSPENSE-LOG-FILE
+           STOP RUN.
+      ******************************************************************
+      *Loads the department/account activity rules into working
+      *storage so 305-FIND-ACTIVITY-RULE can confirm a feed record's
+      *combination is real before it is trusted as clean.
+      ******************************************************************
+       150-LOAD-ACTIVITY-RULES.
+           OPEN INPUT ACTIVITY-RULES-FILE
+           MOVE "F" TO WS-EOF-RULES-SWITCH
+           PERFORM 160-LOAD-RULE THRU 160-LOAD-RULE-EXIT
+               UNTIL EOF-RULES
+           CLOSE ACTIVITY-RULES-FILE.
+       150-LOAD-ACTIVITY-RULES-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one activity rule record into the next table entry. A rule
+      *file that has grown past WS-ACTIVITY-TABLE's OCCURS 50 is
+      *reported and the extra rows are skipped rather than overrunning
+      *the table.
+      ******************************************************************
+       160-LOAD-RULE.
+           READ ACTIVITY-RULES-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-RULES-SWITCH
+                NOT AT END
+                   IF WS-ACTIVITY-COUNT >= 50
+                      DISPLAY "ACTIVITY RULE TABLE FULL - RULE IGNORED"
+                   ELSE
+                      ADD 1 TO WS-ACTIVITY-COUNT
+                      MOVE ACT-DEPT-CODE
+                          TO WS-ACT-DEPT-CODE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-ACC-ID
+                          TO WS-ACT-ACC-ID(WS-ACTIVITY-COUNT)
+                      MOVE ACT-ALLOWED
+                          TO WS-ACT-ALLOWED(WS-ACTIVITY-COUNT)
+                      MOVE ACT-POS-TYPE
+                          TO WS-ACT-POS-TYPE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-NEG-TYPE
+                          TO WS-ACT-NEG-TYPE(WS-ACTIVITY-COUNT)
+                      MOVE ACT-POST-SIGN
+                          TO WS-ACT-POST-SIGN(WS-ACTIVITY-COUNT)
+                   END-IF
+           END-READ.
+       160-LOAD-RULE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Reads one raw feed record and validates/translates it.
+      ******************************************************************
+       200-READ.
+           READ RAW-FEED-FILE
+                AT END
+                   MOVE "T" TO WS-EOF-RAWFEED-SWITCH
+                NOT AT END
+                   PERFORM 300-VALIDATE-FEED-RECORD
+                       THRU 300-VALIDATE-FEED-RECORD-EXIT
+           END-READ.
+       200-READ-EXIT.
+           EXIT.
+      ******************************************************************
+      *Checks every field on the raw feed record for a valid format
+      *and, if the format checks out, confirms the department/account
+      *combination is a real permitted one. A record that fails any
+      *check is tagged to Suspense instead of being rejected outright.
+      ******************************************************************
+       300-VALIDATE-FEED-RECORD.
+           MOVE "Y" TO WS-FEED-VALID-SWITCH
+           IF RAW-DEPT-CODE IS NOT NUMERIC
+               MOVE "N" TO WS-FEED-VALID-SWITCH
+               MOVE "DEPARTMENT CODE NOT NUMERIC" TO WS-SUSPENSE-REASON
+           ELSE IF RAW-ACC-CODE IS NOT NUMERIC
+               MOVE "N" TO WS-FEED-VALID-SWITCH
+               MOVE "ACCOUNT CODE NOT NUMERIC" TO WS-SUSPENSE-REASON
+           ELSE IF RAW-AMOUNT IS NOT NUMERIC
+               MOVE "N" TO WS-FEED-VALID-SWITCH
+               MOVE "AMOUNT NOT NUMERIC" TO WS-SUSPENSE-REASON
+           ELSE IF RAW-DATE IS NOT NUMERIC
+               MOVE "N" TO WS-FEED-VALID-SWITCH
+               MOVE "DATE NOT NUMERIC" TO WS-SUSPENSE-REASON
+           ELSE IF RAW-REVERSAL-OF-JRNL IS NOT NUMERIC
+               MOVE "N" TO WS-FEED-VALID-SWITCH
+               MOVE "REVERSAL REFERENCE NOT NUMERIC" TO
+                   WS-SUSPENSE-REASON
+           END-IF
+           IF FEED-VALID
+               PERFORM 305-FIND-ACTIVITY-RULE
+                   THRU 305-FIND-ACTIVITY-RULE-EXIT
+               IF RULE-NOT-FOUND
+                   MOVE "N" TO WS-FEED-VALID-SWITCH
+                   MOVE "DEPARTMENT/ACCOUNT COMBINATION INVALID"
+                       TO WS-SUSPENSE-REASON
+               ELSE IF WS-ACT-ALLOWED(WS-MATCH-SUB) = "N"
+                   MOVE "N" TO WS-FEED-VALID-SWITCH
+                   MOVE "DEPARTMENT NOT PERMITTED TO POST TO ACCOUNT"
+                       TO WS-SUSPENSE-REASON
+               END-IF
+           END-IF
+           IF FEED-VALID
+               PERFORM 310-BUILD-CLEAN-TRANS
+                   THRU 310-BUILD-CLEAN-TRANS-EXIT
+           ELSE
+               PERFORM 320-BUILD-SUSPENSE-TRANS
+                   THRU 320-BUILD-SUSPENSE-TRANS-EXIT
+           END-IF
+           WRITE TRANS-INFO.
+       300-VALIDATE-FEED-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      *Searches the activity table for the raw record's department/
+      *account combination. Sets WS-RULE-FOUND-SWITCH and, when found,
+      *WS-MATCH-SUB to the matching table entry.
+      ******************************************************************
+       305-FIND-ACTIVITY-RULE.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH
+           MOVE 0 TO WS-MATCH-SUB
+           PERFORM 306-SEARCH-RULE THRU 306-SEARCH-RULE-EXIT
+               VARYING WS-ACT-SUB FROM 1 BY 1
+               UNTIL WS-ACT-SUB > WS-ACTIVITY-COUNT OR RULE-FOUND.
+       305-FIND-ACTIVITY-RULE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Tests a single activity table entry against the raw record.
+      ******************************************************************
+       306-SEARCH-RULE.
+           IF WS-ACT-DEPT-CODE(WS-ACT-SUB) = RAW-DEPT-CODE
+              AND WS-ACT-ACC-ID(WS-ACT-SUB) = RAW-ACC-CODE
+                 MOVE "Y" TO WS-RULE-FOUND-SWITCH
+                 MOVE WS-ACT-SUB TO WS-MATCH-SUB
+           END-IF.
+       306-SEARCH-RULE-EXIT.
+           EXIT.
+      ******************************************************************
+      *Copies a well-formed, permitted raw record straight across into
+      *a clean TRANS-INFO record.
+      ******************************************************************
+       310-BUILD-CLEAN-TRANS.
+           MOVE RAW-DEPT-CODE TO TRANS-DEPT-CODE
+           MOVE RAW-ACC-CODE TO TRANS-ACC
+           MOVE RAW-AMOUNT TO TRANS-AMT
+           MOVE RAW-DATE TO TRANS-DATE
+           MOVE RAW-REVERSAL-OF-JRNL TO TRANS-REVERSAL-OF-JRNL
+           ADD 1 TO WS-CLEAN-COUNT.
+       310-BUILD-CLEAN-TRANS-EXIT.
+           EXIT.
+      ******************************************************************
+      *Builds a TRANS-INFO record for a raw record that failed
+      *validation. The department and account are forced to Suspense
+      *regardless of what the raw record said, so the entry still
+      *posts; any other field that does not pass its own NUMERIC check
+      *is zeroed instead of carried across, since it cannot be
+      *trusted. The original dept/account/amount/date as received are
+      *preserved separately in the suspense log so the record can be
+      *researched and corrected later.
+      ******************************************************************
+       320-BUILD-SUSPENSE-TRANS.
+           MOVE 9 TO TRANS-DEPT-CODE
+           MOVE 9 TO TRANS-ACC
+           IF RAW-AMOUNT IS NUMERIC
+               MOVE RAW-AMOUNT TO TRANS-AMT
+           ELSE
+               MOVE 0 TO TRANS-AMT
+           END-IF
+           IF RAW-DATE IS NUMERIC
+               MOVE RAW-DATE TO TRANS-DATE
+           ELSE
+               MOVE 0 TO TRANS-DATE
+           END-IF
+           IF RAW-REVERSAL-OF-JRNL IS NUMERIC
+               MOVE RAW-REVERSAL-OF-JRNL TO TRANS-REVERSAL-OF-JRNL
+           ELSE
+               MOVE 0 TO TRANS-REVERSAL-OF-JRNL
+           END-IF
+           PERFORM 325-LOG-SUSPENSE-RECORD
+               THRU 325-LOG-SUSPENSE-RECORD-EXIT
+           ADD 1 TO WS-SUSPENSE-COUNT
+           DISPLAY "RAW FEED RECORD TAGGED TO SUSPENSE - "
+               WS-SUSPENSE-REASON.
+       320-BUILD-SUSPENSE-TRANS-EXIT.
+           EXIT.
+      ******************************************************************
+      *Writes the original department/account/amount/date exactly as
+      *received, plus the reason it was suspended, to the suspense
+      *log. This is the only place that information survives, since
+      *the TRANS-FILE record itself carries the Suspense dept/account.
+      ******************************************************************
+       325-LOG-SUSPENSE-RECORD.
+           MOVE RAW-DEPT-CODE-X TO SUSP-ORIG-DEPT-CODE
+           MOVE RAW-ACC-CODE-X TO SUSP-ORIG-ACC-CODE
+           MOVE RAW-AMOUNT-X TO SUSP-ORIG-AMOUNT
+           MOVE RAW-DATE-X TO SUSP-ORIG-DATE
+           MOVE WS-SUSPENSE-REASON TO SUSP-REASON
+           WRITE SUSPENSE-LOG-INFO BEFORE ADVANCING 1 LINE.
+       325-LOG-SUSPENSE-RECORD-EXIT.
+           EXIT.
