@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Control_File_Convert.
+       AUTHOR. Jack Madeline Nate.
+       DATE-WRITTEN. 8/9/26.
+      ******************************************************************
+      *One-time utility for converting an existing control.dat, written
+      *by a General_Ledger that only ever carried LAST-JOURNAL-NUMBER,
+      *into the current, wider CONTROL-INFO layout (see CTLREC) that
+      *also carries the checkpoint/restart and batch-control fields.
+      *Operations should rename the existing control.dat aside to
+      *control.old, run this program once, and confirm the new
+      *control.dat carries the right next journal number before
+      *General_Ledger is run again. The converted file is always
+      *stamped CTL-RUN-COMPLETE with every checkpoint/total field
+      *zeroed, since an 8-byte control.dat was never mid-checkpoint to
+      *begin with - only LAST-JOURNAL-NUMBER carries forward.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Old control file as written by the pre-checkpoint General_Ledger
+      *- eight bytes, nothing but the last journal number.
+           SELECT OLD-CONTROL-FILE
+               ASSIGN TO UT-SYS-OLD-CONTROL-FILE
+               ORGANIZATION IS SEQUENTIAL.
+      *New control file in the current CTLREC layout.
+           SELECT NEW-CONTROL-FILE
+               ASSIGN TO UT-SYS-CONTROL-FILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-CONTROL-FILE
+           RECORD CONTAINS 8.
+       01 OLD-CONTROL-INFO.
+           05 OLD-LAST-JOURNAL-NUMBER PIC 9(8).
+
+      *See CTLREC for field meanings.
+       FD NEW-CONTROL-FILE
+           RECORD CONTAINS 108.
+           COPY CTLREC.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *Set value to "C:\COBOL\{file} for Windows environments.
+      *Set value to "./data/{file} for Linux environments.
+      ******************************************************************
+       01 WS-FILENAMES.
+           05 UT-SYS-OLD-CONTROL-FILE PIC X(100)
+              VALUE "C:\COBOL\control.old".
+           05 UT-SYS-CONTROL-FILE PIC X(100)
+              VALUE "C:\COBOL\control.dat".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *Main loop.
+      *Step 1: Read the one record the old control.old holds
+      *Step 2: Build the new CONTROL-INFO record from it, with every
+      *         checkpoint/total field zeroed and the run marked
+      *         complete
+      *Step 3: Write the converted control.dat and stop the program
+      ******************************************************************
+       100-MAIN.
+           OPEN INPUT OLD-CONTROL-FILE
+           OPEN OUTPUT NEW-CONTROL-FILE
+           READ OLD-CONTROL-FILE
+                AT END
+                   DISPLAY "OLD CONTROL FILE IS EMPTY - NOTHING TO "
+                       "CONVERT"
+                NOT AT END
+                   PERFORM 200-BUILD-NEW-RECORD
+                       THRU 200-BUILD-NEW-RECORD-EXIT
+                   WRITE CONTROL-INFO
+                   DISPLAY "CONTROL FILE CONVERTED - NEXT JOURNAL "
+                       "NUMBER IS " LAST-JOURNAL-NUMBER
+           END-READ
+           CLOSE OLD-CONTROL-FILE
+                 NEW-CONTROL-FILE
+           STOP RUN.
+      ******************************************************************
+      *Carries the one field the old layout had forward and zeroes
+      *every field the current checkpoint/batch-control design added
+      *since, marking the run complete so General_Ledger treats the
+      *next TRANS-FILE it is handed as a fresh batch, not the tail of
+      *one already in progress.
+      ******************************************************************
+       200-BUILD-NEW-RECORD.
+           MOVE OLD-LAST-JOURNAL-NUMBER TO LAST-JOURNAL-NUMBER
+           MOVE 0 TO CTL-LAST-TRANS-COUNT
+           MOVE 0 TO CTL-SALES-TOTAL
+           MOVE 0 TO CTL-EXPENSE-TOTAL
+           MOVE 0 TO CTL-AR-TOTAL
+           MOVE 0 TO CTL-READ-COUNT
+           MOVE 0 TO CTL-POSTED-COUNT
+           MOVE 0 TO CTL-REJECT-COUNT
+           MOVE 0 TO CTL-DEBIT-TOTAL
+           MOVE 0 TO CTL-CREDIT-TOTAL
+           MOVE 0 TO CTL-CASH-LEG-TOTAL
+           MOVE "C" TO CTL-RUN-STATUS
+           MOVE "N" TO CTL-CASH-FOLDED.
+       200-BUILD-NEW-RECORD-EXIT.
+           EXIT.
